@@ -1,49 +1,783 @@
-       identification division.
-       program-id. primes.
-  
-       environment division.
- 
-       data division.
-       working-storage section.
-       01 primes-data.
-         02 prime-count picture 999.
-         02 prime-index picture 999.
-         02 primes occurs 128 times picture 999.
-         02 candidate picture 999.
+000100******************************************************************
+000110*                                                                *
+000120*  PROGRAM-ID : PRIMES                                          *
+000130*  DEVELOPED BY : D. L. SUITE BATCH SYSTEMS GROUP               *
+000140*                                                                *
+000150******************************************************************
+000160 identification division.
+000170 program-id. primes.
+000180 author. d l suite batch systems group.
+000190 installation. central data processing.
+000200 date-written. 2026-08-09.
+000210 date-compiled.
+000220
+000230******************************************************************
+000240* MODIFICATION HISTORY                                          *
+000250*   2026-08-09  DLS  ORIGINAL VERSION.                          *
+000260*   2026-08-09  DLS  ADDED PRIMEOUT SEQUENTIAL OUTPUT FILE SO   *
+000270*                    THE PRIME TABLE CAN BE CONSUMED BY OTHER   *
+000280*                    JOBS INSTEAD OF ONLY APPEARING IN SYSOUT.  *
+000290*   2026-08-09  DLS  UPPER BOUND NOW COMES FROM A SYSIN CONTROL *
+000300*                    CARD INSTEAD OF BEING HARDCODED AT 255.    *
+000310*                    WIDENED CANDIDATE/PRIMES TO PIC 9(9) AND   *
+000320*                    MADE THE TRIAL-DIVISION CUTOFF IN          *
+000330*                    TRYDIVIDE A TRUE SQUARE-ROOT TEST SO IT    *
+000340*                    STAYS CORRECT PAST THE OLD 255 CEILING.    *
+000350*   2026-08-09  DLS  ADDED RECONCILE PARAGRAPH AND REFPRIME/    *
+000360*                    EXCRPT FILES. RECONCILE CHECKS THE PRIMES  *
+000370*                    TABLE AFTER THE MAIN LOOP AGAINST A KNOWN- *
+000380*                    GOOD REFERENCE PRIME FILE AND WRITES ANY   *
+000390*                    MISMATCHES TO AN EXCEPTIONS REPORT.        *
+000400******************************************************************
+000410*   2026-08-09  DLS  ADDED PRIMEIDX INDEXED FILE, KEYED ON     *
+000420*                    PRIME-INDEX WITH AN ALTERNATE KEY ON THE   *
+000430*                    PRIME VALUE, SO OTHER PROGRAMS CAN LOOK UP *
+000440*                    A PRIME BY POSITION OR VALUE DIRECTLY      *
+000450*                    INSTEAD OF RE-RUNNING TRIAL DIVISION.      *
+000460******************************************************************
+000470*   2026-08-09  DLS  ADDED CHKPT CHECKPOINT FILE. THE MAIN     *
+000480*                    LOOP NOW SAVES ITS STATE EVERY 100         *
+000490*                    CANDIDATES AND RESUMES FROM IT ON THE      *
+000500*                    NEXT RUN INSTEAD OF STARTING OVER AT 3.    *
+000510******************************************************************
+000520*   2026-08-09  DLS  ADDED PRIMERPT -- A PAGINATED, HEADERED   *
+000530*                    PRIME REPORT WITH RUN-DATE STAMPING, FOR   *
+000540*                    NORMAL REPORT DISTRIBUTION -- ALONGSIDE    *
+000550*                    THE EXISTING SYSOUT DISPLAY LINES.         *
+000560******************************************************************
+000570*   2026-08-09  DLS  ADDED GAP-ANALYSIS AND THE PRIMEGAP REPORT*
+000580*                    -- CONSECUTIVE-PRIME GAP SIZES, WITH TWIN  *
+000590*                    PRIMES (GAP = 2) FLAGGED, FOR THE          *
+000600*                    ANALYTICS TEAM'S DISTRIBUTION STUDIES.     *
+000610******************************************************************
+000620*   2026-08-09  DLS  ADDED PRIMEAUD STANDING AUDIT LOG -- ONE   *
+000630*                    RECORD APPENDED PER RUN WITH THE RUN       *
+000640*                    DATE/TIME, OPERATOR ID, UPPER BOUND, THE   *
+000650*                    PRIME COUNT PRODUCED, AND NORMAL/ABEND     *
+000660*                    COMPLETION STATUS.                         *
+000670******************************************************************
+000680*   2026-08-09  DLS  PRIME 2 IS NOW A REAL ENTRY IN THE PRIMES  *
+000690*                    TABLE (SEED-TWO) INSTEAD OF A DISPLAY-ONLY *
+000700*                    SPECIAL CASE, SO PRIMEOUT/PRIMEIDX/PRIMERPT*
+000710*                    AND RECONCILE ALL CARRY IT AND PRIME-INDEX *
+000720*                    MATCHES TRUE PRIME ORDINAL. CHECKPOINT-SAVE*
+000730*                    NO LONGER LEAVES A STALE CHECKPOINT BEHIND *
+000740*                    AFTER A NORMAL COMPLETION (CHECKPOINT-     *
+000750*                    CLEAR). REPLAY-OUTPUT ALSO REBUILDS        *
+000760*                    PRIMERPT ON RESTART. SHORTENED TWO EXC-    *
+000770*                    TEXT LITERALS THAT OVERFLOWED THEIR FIELD, *
+000780*                    GUARDED SUMMARY AGAINST A ZERO PRIME-COUNT,*
+000790*                    AND CLOSED OPEN FILES BEFORE THE OVERFLOW  *
+000800*                    ABEND'S STOP RUN.                          *
+000810******************************************************************
+000820
+000830 environment division.
+000840 configuration section.
+000850 source-computer. ibm-pc.
+000860 object-computer. ibm-pc.
+000870
+000880 input-output section.
+000890 file-control.
+000900     select primeout-file assign to "PRIMEOUT"
+000910         organization is line sequential
+000920         file status is primeout-status.
+000930
+000940     select ctlcard-file assign to "SYSIN"
+000950         organization is line sequential
+000960         file status is ctlcard-status.
+000970
+000980     select refprime-file assign to "REFPRIME"
+000990         organization is line sequential
+001000         file status is refprime-status.
+001010
+001020     select excrpt-file assign to "EXCRPT"
+001030         organization is line sequential
+001040         file status is excrpt-status.
+001050
+001060     select primeidx-file assign to "PRIMEIDX"
+001070         organization is indexed
+001080         access mode is sequential
+001090         record key is pi-prime-index
+001100         alternate record key is pi-prime-value
+001110         file status is primeidx-status.
+001120
+001130     select chkpt-file assign to "CHKPT"
+001140         organization is line sequential
+001150         file status is chkpt-status.
+001160
+001170     select report-file assign to "PRIMERPT"
+001180         organization is line sequential
+001190         file status is report-status.
+001200
+001210     select gaprpt-file assign to "PRIMEGAP"
+001220         organization is line sequential
+001230         file status is gaprpt-status.
+001240
+001250     select auditlog-file assign to "PRIMEAUD"
+001260         organization is line sequential
+001270         file status is auditlog-status.
+001280
+001290 data division.
+001300 file section.
+001310 fd  primeout-file
+001320     label records are standard.
+001330 01  primeout-record.
+001340     05  po-prime-index          picture 9(4).
+001350     05  filler                  picture x(01) value space.
+001360     05  po-prime-value          picture 9(9).
+001370     05  filler                  picture x(66) value spaces.
+001380
+001390 fd  ctlcard-file
+001400     label records are standard.
+001410 01  ctlcard-record.
+001420     05  cc-upper-bound          picture 9(9).
+001430     05  filler                  picture x(71).
+001440
+001450 fd  refprime-file
+001460     label records are standard.
+001470 01  refprime-record.
+001480     05  rp-prime-value          picture 9(9).
+001490     05  filler                  picture x(71).
+001500
+001510 fd  excrpt-file
+001520     label records are standard.
+001530 01  excrpt-record.
+001540     05  exc-type                picture x(10).
+001550     05  filler                  picture x(01) value space.
+001560     05  exc-prime-index         picture z(4)9.
+001570     05  filler                  picture x(01) value space.
+001580     05  exc-value               picture z(8)9.
+001590     05  filler                  picture x(01) value space.
+001600     05  exc-text                picture x(40).
+001610
+001620 fd  primeidx-file
+001630     label records are standard.
+001640 01  primeidx-record.
+001650     05  pi-prime-index          picture 9(4).
+001660     05  pi-prime-value          picture 9(9).
+001670
+001680 fd  chkpt-file
+001690     label records are standard.
+001700 01  chkpt-record.
+001710     05  chkpt-rec-type          picture x(01).
+001720     05  filler                  picture x(01) value space.
+001730     05  chkpt-next-candidate    picture 9(9).
+001740     05  filler                  picture x(01) value space.
+001750     05  chkpt-prime-count       picture 9(4).
+001760     05  filler                  picture x(01) value space.
+001770     05  chkpt-prime-index       picture 9(4).
+001780     05  filler                  picture x(01) value space.
+001790     05  chkpt-prime-value       picture 9(9).
+001800     05  filler                  picture x(40) value spaces.
+001810
+001820 fd  report-file
+001830     label records are standard.
+001840 01  report-record                picture x(80).
+001850 fd  gaprpt-file
+001860     label records are standard.
+001870 01  gaprpt-record                picture x(80).
+001880 fd  auditlog-file
+001890     label records are standard.
+001900 01  auditlog-record              picture x(80).
+001910
+001920 working-storage section.
+001930 77  primeout-status             picture x(02) value spaces.
+001940 77  ctlcard-status              picture x(02) value spaces.
+001950 77  prime-max                   picture 9(4) value 2000.
+001960 77  sm-start-time                picture 9(8).
+001970 77  sm-end-time                  picture 9(8).
+001980 77  sm-start-time-disp           picture 99b99b99b99.
+001990 77  sm-end-time-disp             picture 99b99b99b99.
+002000 77  sm-largest-prime             picture Z(8)9.
+002010 77  refprime-status              picture x(02) value spaces.
+002020 77  excrpt-status                picture x(02) value spaces.
+002030 77  primeidx-status              picture x(02) value spaces.
+002040 77  chkpt-status                 picture x(02) value spaces.
+002050 77  start-candidate              picture 9(9) value 3.
+002060 77  ck-counter                   picture 9(4) comp value zero.
+002070 77  ck-interval                  picture 9(4) comp value 100.
+002080 77  ck-index                     picture 9(4) comp.
+002090 77  report-status                picture x(02) value spaces.
+002100 77  rpt-run-date                 picture 9(6).
+002110 77  rpt-run-date-disp            picture 99b99b99.
+002120 77  rpt-line-count               picture 9(4) comp value zero.
+002130 77  rpt-page-count               picture 9(4) comp value zero.
+002140 77  rpt-lines-per-page           picture 9(4) comp value 55.
+002150 77  rpt-page-disp                picture zz9.
+002160 77  rpt-grand-total              picture 9(6).
+002170 77  rpt-total-disp               picture z(5)9.
+002180 77  gaprpt-status                picture x(02) value spaces.
+002190 77  gap-index                    picture 9(4) comp.
+002200 77  gap-value                    picture 9(9).
+002210 77  gap-count                    picture 9(6) comp value zero.
+002220 77  gap-diff                     picture 9(6).
+002230 77  twin-count                   picture 9(6) comp value zero.
+002240 77  gap-count-disp               picture z(5)9.
+002250 77  twin-count-disp              picture z(5)9.
+002260 77  auditlog-status               picture x(02) value spaces.
+002270 77  audit-completion              picture x(08) value spaces.
+002280 77  rpt-run-time                  picture 9(8).
+002290 77  rpt-run-time-disp             picture 99b99b99b99.
+002300
+002310 01  primes-data.
+002320   02 prime-count picture 9(4) comp.
+002330   02 prime-index picture 9(4) comp.
+002340   02 primes occurs 2000 times picture 9(9).
+002350   02 candidate picture 9(9).
+002360   02 upper-bound picture 9(9) value 255.
+002370
+002380 01  scratch.
+002390   02 div-remainder picture 9(9).
+002400   02 quotient picture 9(9).
+002410   02 display-prime picture Z(8)9.
+002420
+002430 01  reconcile-ws.
+002440   02 rc-ref-value             picture 9(9).
+002450   02 rc-ref-eof               picture x(01) value "N".
+002460      88 rc-ref-at-end         value "Y".
+002470   02 rc-our-index             picture 9(4) comp.
+002480   02 rc-exception-count       picture 9(6) comp value zero.
+002490
+002500 01  rpt-detail-line.
+002510   02 filler                   picture x(08) value spaces.
+002520   02 rd-index                 picture z(4)9.
+002530   02 filler                   picture x(08) value spaces.
+002540   02 rd-value                 picture z(8)9.
+002550   02 filler                   picture x(50) value spaces.
+002560 01  gap-detail-line.
+002570   02 filler                   picture x(04) value spaces.
+002580   02 gd-lower                 picture z(8)9.
+002590   02 filler                   picture x(03) value spaces.
+002600   02 gd-upper                 picture z(8)9.
+002610   02 filler                   picture x(03) value spaces.
+002620   02 gd-gap                   picture z(6)9.
+002630   02 filler                   picture x(03) value spaces.
+002640   02 gd-twin-flag             picture x(10).
+002650   02 filler                   picture x(32) value spaces.
+002660 01  audit-line.
+002670   02 al-run-date              picture 9(6).
+002680   02 filler                   picture x(01) value space.
+002690   02 al-run-time              picture 9(8).
+002700   02 filler                   picture x(01) value space.
+002710   02 al-operator-id           picture x(12).
+002720   02 filler                   picture x(01) value space.
+002730   02 al-upper-bound           picture z(8)9.
+002740   02 filler                   picture x(01) value space.
+002750   02 al-prime-count           picture z(5)9.
+002760   02 filler                   picture x(01) value space.
+002770   02 al-completion            picture x(08).
+002780   02 filler                   picture x(26) value spaces.
+002790 procedure division.
+002800******************************************************************
+002810*  0000-MAINLINE                                                *
+002820******************************************************************
+002830 begin.
+002840     accept sm-start-time from time.
+002850     perform readctl 1 times.
+002860     move 0 to prime-count.
+002870     move 3 to start-candidate.
+002880     move 0 to ck-counter.
+002890     perform checkpoint-restore 1 times.
+002900     if prime-count = 0 and upper-bound >= 2
+002910         perform seed-two 1 times
+002920     end-if.
+002930     open output primeout-file primeidx-file.
+002940     if primeout-status not = "00" or primeidx-status not = "00"
+002950         display "PRIMES004E - PRIMEOUT/PRIMEIDX OPEN FAILED."
+002960         move "ABEND" to audit-completion
+002970         perform audit-write 1 times
+002980         move 16 to return-code
+002990         stop run
+003000     end-if.
+003010     perform report-init 1 times.
+003020     perform replay-output varying ck-index from 1 by 1
+003030         until ck-index > prime-count.
+003040     perform checkprime varying candidate from
+003050         start-candidate by 2
+003060         until candidate > upper-bound.
+003070     close primeout-file primeidx-file.
+003080     perform report-total 1 times.
+003090     perform checkpoint-clear 1 times.
+003100     accept sm-end-time from time.
+003110     perform summary 1 times.
+003120     perform reconcile 1 times.
+003130     perform gap-analysis 1 times.
+003140     move "NORMAL" to audit-completion.
+003150     perform audit-write 1 times.
+003160     stop run.
+003170
+003180******************************************************************
+003190*  CHECKPRIME - TEST ONE CANDIDATE VALUE FOR PRIMALITY           *
+003200******************************************************************
+003210 checkprime.
+003220     move 1 to div-remainder.
+003230     perform trydivide varying prime-index from 1 by 1
+003240         until div-remainder = 0
+003250         or prime-index > prime-count
+003260         or primes (prime-index) * primes (prime-index)
+003270             > candidate.
+003280     if div-remainder not = 0 perform foundprime 1 times.
+003290     add 1 to ck-counter.
+003300     if ck-counter >= ck-interval
+003310         perform checkpoint-save 1 times
+003320         move 0 to ck-counter
+003330     end-if.
+003340
+003350 trydivide.
+003360     compute quotient = candidate / primes (prime-index).
+003370     compute div-remainder = candidate
+003380         - quotient * primes (prime-index).
+003390
+003400******************************************************************
+003410*  FOUNDPRIME - RECORD A NEWLY DISCOVERED PRIME                 *
+003420******************************************************************
+003430 foundprime.
+003440     if prime-count >= prime-max
+003450         display "PRIMES001E - PRIME TABLE FULL AT " prime-max
+003460             " ENTRIES. RAISE THE OCCURS LIMIT AND RERUN."
+003470         move "ABEND" to audit-completion
+003480         perform audit-write 1 times
+003490         close primeout-file primeidx-file report-file
+003500         move 16 to return-code
+003510         stop run
+003520     end-if.
+003530     add 1 to prime-count.
+003540     move candidate to primes (prime-count).
+003550     move candidate to display-prime.
+003560     perform sayprime 1 times.
+003570     move spaces to primeout-record.
+003580     move prime-count to po-prime-index.
+003590     move candidate to po-prime-value.
+003600     write primeout-record.
+003610     move prime-count to pi-prime-index.
+003620     move candidate to pi-prime-value.
+003630     write primeidx-record.
+003640     move prime-count to rd-index.
+003650     move candidate to rd-value.
+003660     perform report-write-line 1 times.
+003670
+003680 sayprime.
+003690     display "Next prime number: " display-prime.
+003700
+003710******************************************************************
+003720*  SEED-TWO - PRIME 2 IS THE BASE CASE OF THE SIEVE AND IS NEVER *
+003730*             REACHED BY TRIAL DIVISION, SINCE CHECKPRIME ONLY  *
+003740*             TESTS ODD CANDIDATES FROM 3 UP. SEED IT AS        *
+003750*             PRIMES(1) ON A FRESH RUN SO IT IS A REAL ENTRY IN *
+003760*             THE TABLE AND IN PRIMEOUT/PRIMEIDX, NOT JUST A    *
+003770*             DISPLAY LINE. A CHECKPOINT RESTART ALREADY CARRIES*
+003780*             IT FORWARD IN THE RESTORED PRIMES TABLE, SO THIS  *
+003790*             PARAGRAPH ONLY RUNS WHEN PRIME-COUNT IS STILL 0.  *
+003800******************************************************************
+003810 seed-two.
+003820     add 1 to prime-count.
+003830     move 2 to primes (prime-count).
+003840     move 2 to display-prime.
+003850     perform sayprime 1 times.
+003860
 
-       01 scratch.
-         02 remainder picture 999.
-         02 quotient picture 999.
-         02 display-prime picture ZZ9.
- 
-       procedure division.
-       begin.
-           move 2 to display-prime.
-           perform sayprime 1 times.
-           move 0 to prime-count.
-           perform checkprime varying candidate from 3 by 2
-               until candidate > 255.
-           stop run.
+003870******************************************************************
+003880*  READCTL - READ THE UPPER-BOUND CONTROL CARD FROM SYSIN        *
+003890*            DEFAULTS TO 255 WHEN NO CONTROL CARD IS SUPPLIED    *
+003900******************************************************************
+003910 readctl.
+003920     move 255 to upper-bound.
+003930     open input ctlcard-file.
+003940     if ctlcard-status = "00"
+003950         read ctlcard-file
+003960             at end
+003970                 continue
+003980         end-read
+003990         if ctlcard-status = "00" and cc-upper-bound not = 0
+004000             move cc-upper-bound to upper-bound
+004010         end-if
+004020         close ctlcard-file
+004030     end-if.
 
-       checkprime.
-           move 1 to remainder.
-           perform trydivide varying prime-index from 1 by 1
-               until remainder = 0
-               or prime-index > prime-count
-               or primes (prime-index) > 15.
-           if remainder not = 0 perform foundprime 1 times.
+004040******************************************************************
+004050*  SUMMARY - DISPLAY A JOB-END TOTALS BLOCK FOR THE OPERATOR     *
+004060******************************************************************
+004070 summary.
+004080     move sm-start-time to sm-start-time-disp.
+004090     move sm-end-time to sm-end-time-disp.
+004100     if prime-count > 0
+004110         move primes (prime-count) to sm-largest-prime
+004120     else
+004130         move zero to sm-largest-prime
+004140     end-if.
+004150     display "==================================================".
+004160     display "PRIMES RUN SUMMARY".
+004170     display "  PRIMES FOUND . . . . . . : " prime-count.
+004180     display "  LARGEST PRIME. . . . . . : " sm-largest-prime.
+004190     display "  RUN START TIME (HHMMSSCC): " sm-start-time-disp.
+004200     display "  RUN END TIME   (HHMMSSCC): " sm-end-time-disp.
+004210     display "==================================================".
 
-       trydivide.
-           compute quotient = candidate / primes (prime-index).
-           compute remainder = candidate
-               - quotient * primes (prime-index).
-
-       foundprime.
-           add 1 to prime-count.
-           move candidate to primes (prime-count).
-           move candidate to display-prime.
-           perform sayprime 1 times.
-
-       sayprime.
-           display "Next prime number: " display-prime.
-
\ No newline at end of file
+004220******************************************************************
+004230*  RECONCILE - COMPARE PRIMES TABLE AGAINST A REFERENCE FILE     *
+004240*              OF KNOWN-GOOD PRIMES AND REPORT ANY MISMATCHES    *
+004250*              TO AN EXCEPTIONS REPORT. THE REFERENCE FILE IS    *
+004260*              OPTIONAL -- IF NOT AVAILABLE THE STEP IS SKIPPED  *
+004270*              WITH A WARNING. BOTH FILES ARE ASSUMED ASCENDING, *
+004280*              SO AN OUT-OF-ORDER ENTRY IN EITHER SURFACES HERE  *
+004290*              AS A MISSING/EXTRA PAIR RATHER THAN A SEPARATE    *
+004300*              CODE.                                             *
+004310******************************************************************
+004320 reconcile.
+004330     move zero to rc-exception-count.
+004340     move 1 to rc-our-index.
+004350     move "N" to rc-ref-eof.
+004360     open input refprime-file.
+004370     if refprime-status not = "00"
+004380         display "PRIMES002W - REFERENCE FILE NOT FOUND. "
+004390             "RECONCILIATION SKIPPED."
+004400     else
+004410         open output excrpt-file
+004420         if excrpt-status not = "00"
+004430             display "PRIMES006E - EXCRPT COULD NOT BE OPENED."
+004440             move "ABEND" to audit-completion
+004450             perform audit-write 1 times
+004460             close refprime-file
+004470             move 16 to return-code
+004480             stop run
+004490         end-if
+004500         perform reconcile-read-ref thru reconcile-read-ref-exit
+004510         perform reconcile-compare thru reconcile-compare-exit
+004520             until rc-ref-at-end and rc-our-index > prime-count
+004530         display "===================================="
+004540         display "PRIMES RECONCILIATION SUMMARY"
+004550         display "  EXCEPTIONS FOUND. . . : " rc-exception-count
+004560         display "===================================="
+004570         close excrpt-file
+004580         close refprime-file
+004590     end-if.
+004600
+004610 reconcile-compare.
+004620     if rc-ref-at-end
+004630         perform reconcile-report-extra
+004640             thru reconcile-report-extra-exit
+004650         perform reconcile-advance-our
+004660             thru reconcile-advance-our-exit
+004670     else
+004680         if rc-our-index > prime-count
+004690             perform reconcile-report-missing
+004700                 thru reconcile-report-missing-exit
+004710             perform reconcile-read-ref
+004720                 thru reconcile-read-ref-exit
+004730         else
+004740             if rc-ref-value = primes (rc-our-index)
+004750                 perform reconcile-advance-our
+004760                     thru reconcile-advance-our-exit
+004770                 perform reconcile-read-ref
+004780                     thru reconcile-read-ref-exit
+004790             else
+004800                 if rc-ref-value < primes (rc-our-index)
+004810                     perform reconcile-report-missing
+004820                         thru reconcile-report-missing-exit
+004830                     perform reconcile-read-ref
+004840                         thru reconcile-read-ref-exit
+004850                 else
+004860                     perform reconcile-report-extra
+004870                         thru reconcile-report-extra-exit
+004880                     perform reconcile-advance-our
+004890                         thru reconcile-advance-our-exit
+004900                 end-if
+004910             end-if
+004920         end-if
+004930     end-if.
+004940 reconcile-compare-exit.
+004950     exit.
+004960
+004970 reconcile-report-missing.
+004980     add 1 to rc-exception-count.
+004990     move spaces to excrpt-record.
+005000     move "MISSING" to exc-type.
+005010     move rc-our-index to exc-prime-index.
+005020     move rc-ref-value to exc-value.
+005030     move "IN REF FILE BUT NOT IN PRIMES TABLE" to exc-text.
+005040     write excrpt-record.
+005050 reconcile-report-missing-exit.
+005060     exit.
+005070
+005080 reconcile-report-extra.
+005090     add 1 to rc-exception-count.
+005100     move spaces to excrpt-record.
+005110     move "EXTRA" to exc-type.
+005120     move rc-our-index to exc-prime-index.
+005130     move primes (rc-our-index) to exc-value.
+005140     move "IN PRIMES TABLE BUT NOT IN REF FILE" to exc-text.
+005150     write excrpt-record.
+005160 reconcile-report-extra-exit.
+005170     exit.
+005180
+005190 reconcile-advance-our.
+005200     add 1 to rc-our-index.
+005210 reconcile-advance-our-exit.
+005220     exit.
+005230
+005240 reconcile-read-ref.
+005250     read refprime-file
+005260         at end
+005270             move "Y" to rc-ref-eof
+005280         not at end
+005290             move rp-prime-value to rc-ref-value
+005300     end-read.
+005310 reconcile-read-ref-exit.
+005320     exit.
+005330
+005340******************************************************************
+005350*  REPLAY-OUTPUT - REWRITE PREVIOUSLY-FOUND PRIMES TO PRIMEOUT/  *
+005360*                  PRIMEIDX/PRIMERPT AFTER A CHECKPOINT RESTART, *
+005370*                  SINCE OPENING THEM FOR OUTPUT STARTS EMPTY.   *
+005380******************************************************************
+005390 replay-output.
+005400     move spaces to primeout-record.
+005410     move ck-index to po-prime-index.
+005420     move primes (ck-index) to po-prime-value.
+005430     write primeout-record.
+005440     move ck-index to pi-prime-index.
+005450     move primes (ck-index) to pi-prime-value.
+005460     write primeidx-record.
+005470     move ck-index to rd-index.
+005480     move primes (ck-index) to rd-value.
+005490     perform report-write-line 1 times.
+005500
+005510******************************************************************
+005520*  CHECKPOINT-SAVE - SNAPSHOT PRIME-COUNT, THE NEXT CANDIDATE TO *
+005530*                    TRY, AND THE PRIMES TABLE SO FAR, SO A      *
+005540*                    CANCELLED RUN CAN PICK UP WHERE IT LEFT     *
+005550*                    OFF INSTEAD OF REDOING TRIAL DIVISION.      *
+005560******************************************************************
+005570 checkpoint-save.
+005580     open output chkpt-file.
+005590     move spaces to chkpt-record.
+005600     move "H" to chkpt-rec-type.
+005610     compute chkpt-next-candidate = candidate + 2.
+005620     move prime-count to chkpt-prime-count.
+005630     write chkpt-record.
+005640     perform checkpoint-write-detail varying ck-index
+005650         from 1 by 1 until ck-index > prime-count.
+005660     close chkpt-file.
+005670
+005680 checkpoint-write-detail.
+005690     move spaces to chkpt-record.
+005700     move "D" to chkpt-rec-type.
+005710     move ck-index to chkpt-prime-index.
+005720     move primes (ck-index) to chkpt-prime-value.
+005730     write chkpt-record.
+005740
+005750******************************************************************
+005760*  CHECKPOINT-CLEAR - ERASE ANY CHECKPOINT LEFT FROM A PRIOR RUN *
+005770*                     ONCE THIS RUN COMPLETES NORMALLY, SO A     *
+005780*                     ROUTINE RESUBMISSION STARTS OVER AT        *
+005790*                     CANDIDATE 3 INSTEAD OF MISTAKENLY RESUMING *
+005800*                     FROM A COMPLETED JOB'S LAST CHECKPOINT.    *
+005810******************************************************************
+005820 checkpoint-clear.
+005830     open output chkpt-file.
+005840     close chkpt-file.
+005850
+005860******************************************************************
+005870*  CHECKPOINT-RESTORE - IF A CHECKPOINT FROM A PRIOR RUN EXISTS, *
+005880*                       RELOAD PRIME-COUNT, THE PRIMES TABLE,    *
+005890*                       AND THE NEXT CANDIDATE TO TEST SO THE    *
+005900*                       MAIN LOOP RESUMES INSTEAD OF STARTING    *
+005910*                       OVER AT CANDIDATE 3.                     *
+005920******************************************************************
+005930 checkpoint-restore.
+005940     open input chkpt-file.
+005950     if chkpt-status = "00"
+005960         read chkpt-file
+005970             at end continue
+005980         end-read
+005990         if chkpt-status = "00" and chkpt-rec-type = "H"
+006000             move chkpt-next-candidate to start-candidate
+006010             move chkpt-prime-count to prime-count
+006020             perform checkpoint-read-detail varying ck-index
+006030                 from 1 by 1 until ck-index > prime-count
+006040             display "PRIMES003I - RESUMING FROM CHECKPOINT AT "
+006050                 "CANDIDATE " start-candidate
+006060         end-if
+006070         close chkpt-file
+006080     end-if.
+006090
+006100 checkpoint-read-detail.
+006110     read chkpt-file
+006120         at end
+006130             continue
+006140         not at end
+006150             move chkpt-prime-value to primes (chkpt-prime-index)
+006160     end-read.
+006170
+006180******************************************************************
+006190*  REPORT-INIT - OPEN THE PRIME REPORT AND PRINT THE FIRST PAGE  *
+006200*                HEADERS. DETAIL LINES, INCLUDING PRIME 2, ARE   *
+006210*                WRITTEN BY REPLAY-OUTPUT/FOUNDPRIME.            *
+006220******************************************************************
+006230 report-init.
+006240     accept rpt-run-date from date.
+006250     move rpt-run-date to rpt-run-date-disp.
+006260     accept rpt-run-time from time.
+006270     move rpt-run-time to rpt-run-time-disp.
+006280     move zero to rpt-page-count.
+006290     move zero to rpt-line-count.
+006300     open output report-file.
+006310     if report-status not = "00"
+006320         display "PRIMES005E - PRIMERPT COULD NOT BE OPENED."
+006330         move "ABEND" to audit-completion
+006340         perform audit-write 1 times
+006350         close primeout-file primeidx-file
+006360         move 16 to return-code
+006370         stop run
+006380     end-if.
+006390     perform report-headers 1 times.
+006400
+006410******************************************************************
+006420*  REPORT-HEADERS - PRINT THE TITLE, RUN-DATE/TIME, AND COLUMN   *
+006430*                   HEADER BLOCK FOR A NEW REPORT PAGE.          *
+006440******************************************************************
+006450 report-headers.
+006460     add 1 to rpt-page-count.
+006470     move rpt-page-count to rpt-page-disp.
+006480     move spaces to report-record.
+006490     move "PRIMES SYSTEM - PRIME NUMBER REPORT" to report-record.
+006500     write report-record.
+006510     move spaces to report-record.
+006520     string "RUN DATE: " rpt-run-date-disp "   TIME: "
+006530         rpt-run-time-disp "   PAGE: "
+006540         rpt-page-disp delimited by size into report-record.
+006550     write report-record.
+006560     move spaces to report-record.
+006570     write report-record.
+006580     move spaces to report-record.
+006590     move "  INDEX      PRIME VALUE" to report-record.
+006600     write report-record.
+006610     move spaces to report-record.
+006620     move "  -----      -----------" to report-record.
+006630     write report-record.
+006640     move zero to rpt-line-count.
+006650
+006660******************************************************************
+006670*  REPORT-WRITE-LINE - WRITE ONE DETAIL LINE, BREAKING TO A NEW  *
+006680*                      PAGE WITH REPEATED HEADERS ONCE THE       *
+006690*                      CURRENT PAGE IS FULL.                     *
+006700******************************************************************
+006710 report-write-line.
+006720     add 1 to rpt-line-count.
+006730     if rpt-line-count > rpt-lines-per-page
+006740         perform report-headers 1 times
+006750         add 1 to rpt-line-count
+006760     end-if.
+006770     move spaces to report-record.
+006780     move rpt-detail-line to report-record.
+006790     write report-record.
+006800
+006810******************************************************************
+006820*  REPORT-TOTAL - PRINT THE TRAILING TOTAL LINE AND CLOSE THE    *
+006830*                 PRIME REPORT.                                  *
+006840******************************************************************
+006850 report-total.
+006860     move prime-count to rpt-grand-total.
+006870     move rpt-grand-total to rpt-total-disp.
+006880     move spaces to report-record.
+006890     write report-record.
+006900     move spaces to report-record.
+006910     string "TOTAL PRIMES REPORTED: " rpt-total-disp
+006920         delimited by size into report-record.
+006930     write report-record.
+006940     close report-file.
+006950
+006960******************************************************************
+006970*  GAP-ANALYSIS - WALK THE COMPLETED PRIMES TABLE (INCLUDING     *
+006980*                 PRIME 2) AND REPORT THE GAP BETWEEN EACH PAIR  *
+006990*                 OF CONSECUTIVE PRIMES, FLAGGING TWIN PRIMES    *
+007000*                 (GAP = 2) SEPARATELY, TO THE PRIMEGAP REPORT.  *
+007010******************************************************************
+007020 gap-analysis.
+007030     move zero to gap-count.
+007040     move zero to twin-count.
+007050     open output gaprpt-file.
+007060     if gaprpt-status not = "00"
+007070         display "PRIMES007E - PRIMEGAP COULD NOT BE OPENED."
+007080         move "ABEND" to audit-completion
+007090         perform audit-write 1 times
+007100         move 16 to return-code
+007110         stop run
+007120     end-if.
+007130     perform gap-report-headers 1 times.
+007140     if prime-count > 1
+007150         move primes (1) to gap-value
+007160         perform gap-compute varying gap-index from 2 by 1
+007170             until gap-index > prime-count
+007180     end-if.
+007190     perform gap-report-total 1 times.
+007200     close gaprpt-file.
+007210
+007220 gap-compute.
+007230     move gap-value to gd-lower.
+007240     move primes (gap-index) to gd-upper.
+007250     compute gap-diff = primes (gap-index) - gap-value.
+007260     move gap-diff to gd-gap.
+007270     move spaces to gd-twin-flag.
+007280     if gap-diff = 2
+007290         move "TWIN" to gd-twin-flag
+007300         add 1 to twin-count
+007310     end-if.
+007320     add 1 to gap-count.
+007330     move spaces to gaprpt-record.
+007340     move gap-detail-line to gaprpt-record.
+007350     write gaprpt-record.
+007360     move primes (gap-index) to gap-value.
+007370
+007380 gap-report-headers.
+007390     move spaces to gaprpt-record.
+007400     move "PRIME GAP / TWIN PRIME ANALYSIS REPORT"
+007410         to gaprpt-record.
+007420     write gaprpt-record.
+007430     move spaces to gaprpt-record.
+007440     write gaprpt-record.
+007450     move spaces to gaprpt-record.
+007460     move "  LOWER        UPPER          GAP  FLAG"
+007470         to gaprpt-record.
+007480     write gaprpt-record.
+007490     move spaces to gaprpt-record.
+007500     move "  -----        -----          ---  ----"
+007510         to gaprpt-record.
+007520     write gaprpt-record.
+007530
+007540 gap-report-total.
+007550     move gap-count to gap-count-disp.
+007560     move twin-count to twin-count-disp.
+007570     move spaces to gaprpt-record.
+007580     write gaprpt-record.
+007590     move spaces to gaprpt-record.
+007600     string "TOTAL GAPS ANALYZED: " gap-count-disp
+007610         delimited by size into gaprpt-record.
+007620     write gaprpt-record.
+007630     move spaces to gaprpt-record.
+007640     string "TWIN PRIME PAIRS FOUND: " twin-count-disp
+007650         delimited by size into gaprpt-record.
+007660     write gaprpt-record.
+007670
+007680******************************************************************
+007690*  AUDIT-WRITE - APPEND ONE RECORD TO THE STANDING RUN AUDIT LOG *
+007700*                WITH THE RUN DATE/TIME, OPERATOR ID, UPPER      *
+007710*                BOUND, PRIME COUNT PRODUCED, AND THE            *
+007720*                NORMAL/ABEND COMPLETION STATUS PASSED IN VIA    *
+007730*                AUDIT-COMPLETION.                               *
+007740******************************************************************
+007750 audit-write.
+007760     accept al-run-date from date.
+007770     accept al-run-time from time.
+007780     accept al-operator-id from environment "USER".
+007790     move upper-bound to al-upper-bound.
+007800     move prime-count to al-prime-count.
+007810     move audit-completion to al-completion.
+007820     open extend auditlog-file.
+007830     if auditlog-status not = "00"
+007840         open output auditlog-file
+007850     end-if.
+007860     move spaces to auditlog-record.
+007870     move audit-line to auditlog-record.
+007880     write auditlog-record.
+007890     close auditlog-file.
